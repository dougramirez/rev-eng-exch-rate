@@ -1,41 +1,648 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BSCALC.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 WS-ORIG PIC 9(5)V9(2).
-           01 WS-RESULT PIC 9(5)V9(2).
-           01 WS-FEE PIC 9(1)V9(2).
-           01 WS-RESULT-FEE PIC 9(5)V9(2).
-           01 WS-R2O-MUP PIC 9(1)V9(16).
-           01 WS-O2R-MUP PIC 9(1)V9(16).
-           01 WS-MUP PIC 9(1)V9(3).
-           01 WS-MUP-OUT PIC 9(2)V9(1).
-           01 WS-R2O PIC 9(1)V9(16).
-           01 WS-O2R PIC 9(1)V9(16).
-           01 WS-REVERSE PIC 9(5)V9(2).
-
-       PROCEDURE DIVISION.
-           ACCEPT WS-ORIG.
-           ACCEPT WS-RESULT.
-           ACCEPT WS-FEE.
-           ACCEPT WS-MUP.
-           DISPLAY "Original amount: "WS-ORIG.
-           DISPLAY "Result: "WS-RESULT.
-           DISPLAY "Exchange fee: "WS-FEE.
-           MULTIPLY 100 BY WS-MUP GIVING WS-MUP-OUT.
-           DISPLAY "Exch rate markup: "WS-MUP-OUT"%".
-           ADD WS-RESULT WS-FEE TO WS-RESULT-FEE.
-           DISPLAY "Result with fee: "WS-RESULT-FEE.
-           DIVIDE WS-ORIG BY WS-RESULT-FEE GIVING WS-R2O-MUP.
-           DISPLAY "Result to original exch rate w/ markup: "WS-R2O-MUP.
-           DIVIDE 1 BY WS-R2O-MUP GIVING WS-O2R-MUP.
-           DISPLAY "Original to result exch rate w/ markup: "WS-O2R-MUP.
-           MULTIPLY WS-R2O-MUP BY WS-MUP GIVING WS-R2O.
-           DISPLAY "Result to original exch rate: "WS-R2O
-           DIVIDE 1 BY WS-R2O GIVING WS-O2R.
-           DISPLAY "Original to result exch rate: "WS-O2R.
-           COMPUTE WS-REVERSE ROUNDED = WS-R2O-MUP * WS-RESULT-FEE
-           END-COMPUTE.
-           DISPLAY "Reverse the transaction: "WS-REVERSE.
-       STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. BSCALC.
+000120 AUTHOR. D. L. RAMIREZ.
+000130 INSTALLATION. TREASURY SETTLEMENT OPERATIONS.
+000140 DATE-WRITTEN. 2019-04-11.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170*    DESCRIPTION..: COMPUTES THE RESULT-WITH-FEE AMOUNT, THE
+000180*                   MARKED-UP EXCHANGE RATES IN BOTH DIRECTIONS
+000190*                   AND THE REVERSED TRANSACTION AMOUNT FOR EACH
+000200*                   TRADE ON THE DAILY SETTLEMENT BATCH.  READS
+000210*                   TRADES FROM TRANSIN INSTEAD OF PROMPTING THE
+000220*                   OPERATOR ONE TRADE AT A TIME.
+000230*    MODIFICATION HISTORY
+000240*    DATE       INIT DESCRIPTION
+000250*    ---------- ---- -------------------------------------------
+000260*    2019-04-11 DLR  INITIAL VERSION - INTERACTIVE, ONE TRADE.
+000270*    2026-08-09 DLR  CONVERTED TO BATCH MODE AGAINST TRANSIN;
+000280*                    LOOPS OVER ALL TRADES INSTEAD OF ONE ACCEPT,
+000290*                    WRITING EACH RESULT TO RESULTS.
+000300*    2026-08-09 DLR  ADDED EDIT OF ORIG/RESULT/FEE/MUP AHEAD OF
+000310*                    THE DIVIDE STEPS; BAD TRADES GO TO ERRLIST
+000320*                    INSTEAD OF ABENDING THE RUN.
+000330*    2026-08-09 DLR  ADDED JRNLFILE - PERMANENT AUDIT JOURNAL OF
+000340*                    EVERY FIELD COMPUTED FOR EVERY TRADE, WITH
+000350*                    A RUN DATE/TIME STAMP.  REPLACES THE PLAIN
+000360*                    RESULTS FILE ADDED WITH BATCH MODE.
+000370*    2026-08-09 DLR  ADDED FROM/TO CURRENCY CODES TO THE TRADE
+000380*                    RECORD SO MULTIPLE PAIRS CAN RUN TOGETHER.
+000390*    2026-08-09 DLR  ADDED REVERSE-TRANSACTION DRIFT CHECK AND
+000400*                    EXCEPTION FLAG AGAINST WS-TOLERANCE.
+000410*    2026-08-09 DLR  REPLACED THE MANUAL FEE/MARKUP AMOUNTS ON
+000420*                    THE TRANSACTION RECORD WITH A LOOKUP AGAINST
+000430*                    RATEMSTR, THE NEW RATE/FEE MASTER FILE.
+000440*    2026-08-09 DLR  ADDED RPTFILE - A HEADED, PAGINATED DAILY
+000450*                    SETTLEMENT REPORT WITH CONTROL TOTALS.
+000460*    2026-08-09 DLR  ADDED CKPTFILE - CHECKPOINT/RESTART SO A
+000470*                    LARGE BATCH CAN RESUME WITHOUT REPOSTING
+000480*                    ALREADY-COMPLETED TRADES.
+000490*    2026-08-09 DLR  WIDENED WS-MUP AND WS-MUP-OUT TO CARRY MARKUP
+000500*                    RATES ABOVE 9.999 WITH A 4TH DECIMAL PLACE.
+000510*    2026-08-09 DLR  ADDED GLEXTRCT - A FIXED-WIDTH GL POSTING
+000520*                    EXTRACT OF THE POSTED AMOUNT AND RATES FOR
+000530*                    EACH TRADE, FOR THE DOWNSTREAM GL JOB.
+000540*    2026-08-09 DLR  MADE CKPTFILE OPTIONAL SO A MISTAKEN RESTART
+000550*                    ANSWER ON DAY ONE FALLS THROUGH TO A FRESH
+000560*                    RUN INSTEAD OF ABENDING; A RESTART LEG NOW
+000570*                    OPENS ERRLIST/RPTFILE/GLEXTRCT/CKPTFILE IN
+000580*                    EXTEND MODE AND RESTORES THE CONTROL TOTALS
+000590*                    AND PAGE NUMBER FROM THE CHECKPOINT RECORD SO
+000600*                    THE REPORT AND GL EXTRACT STILL TIE OUT THE
+000610*                    WHOLE DAY, NOT JUST THE RESTARTED TAIL.
+000620*    2026-08-09 DLR  NOW CHECKPOINTS AFTER EVERY TRADE INSTEAD OF
+000630*                    EVERY 100; THE OLD INTERVAL LEFT A WINDOW OF
+000640*                    ALREADY-POSTED TRADES BETWEEN THE LAST
+000650*                    CHECKPOINT AND AN ABEND THAT A RESTART WOULD
+000660*                    REPROCESS AND POST A SECOND TIME TO JRNLFILE,
+000670*                    RPTFILE, GLEXTRCT AND ERRLIST.
+000680*    2026-08-09 DLR  WIDENED WS-R2O-MUP, WS-O2R-MUP, WS-R2O AND
+000690*                    WS-O2R (AND THE MATCHING CJ-/CG- FIELDS) SO
+000700*                    THE WIDER MARKUP RATE CANNOT OVERFLOW THEM.
+000710*    2026-08-09 DLR  WIDENED THE REPORT'S CONTROL TOTAL LINES TO
+000720*                    9 DIGITS TO MATCH WS-TRADE-COUNT, WS-ORIG-
+000730*                    TOTAL AND WS-RESFEE-TOTAL FOR A LARGE BATCH.
+000740*    2026-08-09 DLR  ADDED RL-DT-RESULT - WS-RESULT WAS BEING
+000750*                    COMPUTED AND JOURNALED BUT NEVER PRINTED ON
+000760*                    THE SETTLEMENT REPORT.
+000770*    2026-08-09 DLR  A REJECTED TRADE NEVER ADVANCED THE
+000780*                    CHECKPOINT, SO A REJECT JUST BEFORE AN ABEND
+000790*                    WAS REPLAYED INTO ERRLIST ON RESTART. RENAMED
+000800*                    WS-LAST-GOOD-SEQ TO WS-LAST-SEEN-SEQ AND
+000810*                    MOVED THE CHECKPOINT CALL UP TO
+000820*                    2000-PROCESS-TRANS SO IT RUNS AFTER EVERY
+000830*                    TRADE, POSTED OR REJECTED.
+000840******************************************************************
+000850
+000860 ENVIRONMENT DIVISION.
+000870 CONFIGURATION SECTION.
+000880 SOURCE-COMPUTER. IBM-370.
+000890 OBJECT-COMPUTER. IBM-370.
+000900
+000910 INPUT-OUTPUT SECTION.
+000920 FILE-CONTROL.
+000930     SELECT TRANS-FILE
+000940         ASSIGN TO "TRANSIN"
+000950         ORGANIZATION IS LINE SEQUENTIAL.
+000960
+000970     SELECT RATE-FILE
+000980         ASSIGN TO "RATEMSTR"
+000990         ORGANIZATION IS INDEXED
+001000         ACCESS MODE IS DYNAMIC
+001010         RECORD KEY IS CR-RATE-KEY.
+001020
+001030     SELECT JOURNAL-FILE
+001040         ASSIGN TO "JRNLFILE"
+001050         ORGANIZATION IS LINE SEQUENTIAL.
+001060
+001070     SELECT ERROR-FILE
+001080         ASSIGN TO "ERRLIST"
+001090         ORGANIZATION IS LINE SEQUENTIAL.
+001100
+001110     SELECT REPORT-FILE
+001120         ASSIGN TO "RPTFILE"
+001130         ORGANIZATION IS LINE SEQUENTIAL.
+001140
+001150     SELECT OPTIONAL CHECKPOINT-FILE
+001160         ASSIGN TO "CKPTFILE"
+001170         ORGANIZATION IS LINE SEQUENTIAL.
+001180
+001190     SELECT GLEXTRACT-FILE
+001200         ASSIGN TO "GLEXTRCT"
+001210         ORGANIZATION IS LINE SEQUENTIAL.
+001220
+001230 DATA DIVISION.
+001240 FILE SECTION.
+001250 FD  TRANS-FILE
+001260     LABEL RECORDS ARE STANDARD.
+001270     COPY CXTRANS.
+001280
+001290 FD  RATE-FILE
+001300     LABEL RECORDS ARE STANDARD.
+001310     COPY CXRATE.
+001320
+001330 FD  JOURNAL-FILE
+001340     LABEL RECORDS ARE STANDARD.
+001350     COPY CXJRNL.
+001360
+001370 FD  ERROR-FILE
+001380     LABEL RECORDS ARE STANDARD.
+001390     COPY CXERR.
+001400
+001410 FD  REPORT-FILE
+001420     LABEL RECORDS ARE STANDARD.
+001430 01  REPORT-RECORD               PIC X(132).
+001440
+001450 FD  CHECKPOINT-FILE
+001460     LABEL RECORDS ARE STANDARD.
+001470     COPY CXCKPT.
+001480
+001490 FD  GLEXTRACT-FILE
+001500     LABEL RECORDS ARE STANDARD.
+001510     COPY CXGLEXT.
+001520
+001530 WORKING-STORAGE SECTION.
+001540******************************************************************
+001550*    SWITCHES
+001560******************************************************************
+001570 01  WS-SWITCHES.
+001580     05  WS-TRANS-EOF-SW         PIC X(01)   VALUE "N".
+001590         88  WS-TRANS-EOF                    VALUE "Y".
+001600     05  WS-EDIT-SW              PIC X(01)   VALUE "Y".
+001610         88  WS-VALID-TRADE                  VALUE "Y".
+001620         88  WS-INVALID-TRADE                VALUE "N".
+001630     05  WS-EXCEPTION-SW         PIC X(01)   VALUE "N".
+001640         88  WS-OUT-OF-TOLERANCE             VALUE "Y".
+001650         88  WS-IN-TOLERANCE                 VALUE "N".
+001660     05  WS-CKPT-EOF-SW          PIC X(01)   VALUE "N".
+001670         88  WS-CKPT-EOF                     VALUE "Y".
+001680     05  WS-RESTART-SW           PIC X(01)   VALUE "N".
+001690         88  WS-RESTART-RUN                   VALUE "Y".
+001700     05  WS-CKPT-FOUND-SW        PIC X(01)   VALUE "N".
+001710         88  WS-CKPT-FOUND                    VALUE "Y".
+001720         88  WS-CKPT-NOTFOUND                 VALUE "N".
+001730
+001740******************************************************************
+001750*    PER-TRADE CALCULATION FIELDS
+001760******************************************************************
+001770 01  WS-CALC-FIELDS.
+001780     05  WS-TRADE-SEQ            PIC 9(09).
+001790     05  WS-FROM-CCY             PIC X(03).
+001800     05  WS-TO-CCY               PIC X(03).
+001810     05  WS-ORIG                 PIC 9(5)V9(2).
+001820     05  WS-RESULT               PIC 9(5)V9(2).
+001830     05  WS-FEE                  PIC 9(1)V9(2).
+001840     05  WS-RESULT-FEE           PIC 9(5)V9(2).
+001850     05  WS-R2O-MUP              PIC 9(02)V9(16).
+001860     05  WS-O2R-MUP              PIC 9(02)V9(16).
+001870     05  WS-MUP                  PIC 9(02)V9(04).
+001880     05  WS-MUP-OUT              PIC 9(04)V9(02).
+001890     05  WS-R2O                  PIC 9(02)V9(16).
+001900     05  WS-O2R                  PIC 9(02)V9(16).
+001910     05  WS-REVERSE              PIC 9(5)V9(2).
+001920     05  WS-DRIFT-AMT            PIC 9(5)V9(2).
+001930
+001940 01  WS-TOLERANCE                PIC 9(1)V9(02)  VALUE 0.02.
+001950 01  WS-CONTROL-TOTALS.
+001960     05  WS-REJECT-COUNT         PIC 9(09)   COMP   VALUE ZERO.
+001970     05  WS-TRADE-COUNT          PIC 9(09)   COMP   VALUE ZERO.
+001980     05  WS-ORIG-TOTAL           PIC 9(9)V9(02)      VALUE ZERO.
+001990     05  WS-RESFEE-TOTAL         PIC 9(9)V9(02)      VALUE ZERO.
+002000
+002010 01  WS-DATE-TIME-FIELDS.
+002020     05  WS-RUN-DATE             PIC 9(08).
+002030     05  WS-RUN-TIME             PIC 9(08).
+002040     05  WS-CKPT-TIME            PIC 9(08).
+002050
+002060 01  WS-RESTART-FIELDS.
+002070     05  WS-RESTART-SEQ          PIC 9(09)   VALUE ZERO.
+002080     05  WS-LAST-SEEN-SEQ        PIC 9(09)   VALUE ZERO.
+002090
+002100 01  WS-CHECKPOINT-FIELDS.
+002110     05  WS-CKPT-INTERVAL        PIC 9(05)   VALUE 1.
+002120     05  WS-CKPT-QUOT            PIC 9(09)   COMP.
+002130     05  WS-CKPT-REM             PIC 9(05)   COMP.
+002140
+002150******************************************************************
+002160*    REPORT PAGINATION FIELDS
+002170******************************************************************
+002180 01  WS-REPORT-FIELDS.
+002190     05  WS-PAGE-NO              PIC 9(04)   COMP   VALUE ZERO.
+002200     05  WS-LINE-COUNT           PIC 9(03)   COMP   VALUE ZERO.
+002210     05  WS-PAGE-SIZE            PIC 9(03)          VALUE 50.
+002220
+002230******************************************************************
+002240*    SETTLEMENT REPORT PRINT LINES
+002250******************************************************************
+002260     COPY CXRPT.
+002270
+002280 PROCEDURE DIVISION.
+002290******************************************************************
+002300*    0000-MAINLINE - OPEN, DRIVE THE BATCH, CLOSE.
+002310******************************************************************
+002320 0000-MAINLINE.
+002330     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002340     PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+002350         UNTIL WS-TRANS-EOF.
+002360     PERFORM 8000-PRINT-TOTALS THRU 8000-EXIT.
+002370     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002380     STOP RUN.
+002390
+002400******************************************************************
+002410*    1000-INITIALIZE - OPEN FILES AND PRIME THE READ.
+002420******************************************************************
+002430 1000-INITIALIZE.
+002440     OPEN INPUT TRANS-FILE.
+002450     OPEN INPUT RATE-FILE.
+002460     OPEN EXTEND JOURNAL-FILE.
+002470     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002480     ACCEPT WS-RUN-TIME FROM TIME.
+002490     DISPLAY "BSCALC - DAILY SETTLEMENT BATCH - RUN DATE "
+002500             WS-RUN-DATE.
+002510     DISPLAY "ENTER Y TO RESTART FROM LAST CHECKPOINT, ELSE N".
+002520     ACCEPT WS-RESTART-SW.
+002530     IF WS-RESTART-RUN
+002540         PERFORM 1100-RESTART-POSITION THRU 1100-EXIT
+002550     END-IF.
+002560     IF WS-RESTART-RUN AND WS-CKPT-FOUND
+002570         OPEN EXTEND ERROR-FILE
+002580         OPEN EXTEND REPORT-FILE
+002590         OPEN EXTEND GLEXTRACT-FILE
+002600         OPEN EXTEND CHECKPOINT-FILE
+002610     ELSE
+002620         OPEN OUTPUT ERROR-FILE
+002630         OPEN OUTPUT REPORT-FILE
+002640         OPEN OUTPUT GLEXTRACT-FILE
+002650         OPEN OUTPUT CHECKPOINT-FILE
+002660     END-IF.
+002670     PERFORM 1200-WRITE-HEADERS THRU 1200-EXIT.
+002680     PERFORM 2010-READ-TRANS THRU 2010-EXIT.
+002690 1000-EXIT.
+002700     EXIT.
+002710
+002720******************************************************************
+002730*    1100-RESTART-POSITION - RECOVER THE LAST CHECKPOINTED TRADE
+002740*    SEQUENCE NUMBER AND RUNNING CONTROL TOTALS SO ALREADY-POSTED
+002750*    TRADES ARE SKIPPED AND THE DAY'S FIGURES STILL TIE OUT.  IF
+002760*    THE OPERATOR ANSWERS Y WITH NO CHECKPOINT ON FILE YET, THIS
+002770*    FALLS THROUGH TO A NORMAL FRESH-RUN START.
+002780******************************************************************
+002790 1100-RESTART-POSITION.
+002800     OPEN INPUT CHECKPOINT-FILE.
+002810     PERFORM 1110-READ-CKPT THRU 1110-EXIT
+002820         UNTIL WS-CKPT-EOF.
+002830     CLOSE CHECKPOINT-FILE.
+002840     IF WS-CKPT-FOUND
+002850         MOVE CK-LAST-TRADE-SEQ TO WS-RESTART-SEQ
+002860         MOVE CK-TRADE-COUNT TO WS-TRADE-COUNT
+002870         MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+002880         MOVE CK-ORIG-TOTAL TO WS-ORIG-TOTAL
+002890         MOVE CK-RESFEE-TOTAL TO WS-RESFEE-TOTAL
+002900         MOVE CK-PAGE-NO TO WS-PAGE-NO
+002910         DISPLAY "RESTARTING AFTER TRADE SEQ " WS-RESTART-SEQ
+002920     ELSE
+002930         DISPLAY "NO CHECKPOINT ON FILE - STARTING A FRESH RUN"
+002940     END-IF.
+002950 1100-EXIT.
+002960     EXIT.
+002970
+002980 1110-READ-CKPT.
+002990     READ CHECKPOINT-FILE
+003000         AT END
+003010             MOVE "Y" TO WS-CKPT-EOF-SW
+003020         NOT AT END
+003030             SET WS-CKPT-FOUND TO TRUE
+003040     END-READ.
+003050 1110-EXIT.
+003060     EXIT.
+003070
+003080******************************************************************
+003090*    1200-WRITE-HEADERS - PRINT A NEW REPORT PAGE HEADING.
+003100******************************************************************
+003110 1200-WRITE-HEADERS.
+003120     ADD 1 TO WS-PAGE-NO.
+003130     MOVE WS-RUN-DATE TO RL-H1-RUN-DATE.
+003140     MOVE WS-PAGE-NO TO RL-H1-PAGE-NO.
+003150     WRITE REPORT-RECORD FROM RL-HEADING-1 AFTER ADVANCING PAGE.
+003160     WRITE REPORT-RECORD FROM RL-HEADING-2 AFTER ADVANCING 2
+003170             LINES.
+003180     MOVE ZERO TO WS-LINE-COUNT.
+003190 1200-EXIT.
+003200     EXIT.
+003210
+003220******************************************************************
+003230*    2000-PROCESS-TRANS - MAIN TRADE LOOP.
+003240******************************************************************
+003250 2000-PROCESS-TRANS.
+003260     IF WS-RESTART-SEQ NOT = ZERO
+003270             AND CX-TRADE-SEQ NOT > WS-RESTART-SEQ
+003280         CONTINUE
+003290     ELSE
+003300         PERFORM 2100-EDIT-TRANS THRU 2100-EXIT
+003310         IF WS-VALID-TRADE
+003320             PERFORM 3000-CALC-TRADE THRU 3000-EXIT
+003330         END-IF
+003340         MOVE CX-TRADE-SEQ TO WS-LAST-SEEN-SEQ
+003350         PERFORM 3800-CHECK-CHECKPOINT THRU 3800-EXIT
+003360     END-IF.
+003370     PERFORM 2010-READ-TRANS THRU 2010-EXIT.
+003380 2000-EXIT.
+003390     EXIT.
+003400
+003410 2010-READ-TRANS.
+003420     READ TRANS-FILE
+003430         AT END
+003440             MOVE "Y" TO WS-TRANS-EOF-SW
+003450     END-READ.
+003460 2010-EXIT.
+003470     EXIT.
+003480
+003490******************************************************************
+003500*    2100-EDIT-TRANS - VALIDATE THE TRADE BEFORE ANY DIVIDE IS
+003510*    ATTEMPTED AGAINST IT.  A BAD TRADE GOES TO ERRLIST INSTEAD
+003520*    OF BEING ALLOWED TO ABEND THE BATCH.
+003530******************************************************************
+003540 2100-EDIT-TRANS.
+003550     SET WS-VALID-TRADE TO TRUE.
+003560     IF CX-ORIG-AMT = ZERO
+003570         MOVE "ORIGINAL AMOUNT IS ZERO" TO CE-REASON
+003580         SET WS-INVALID-TRADE TO TRUE
+003590     END-IF.
+003600     IF WS-VALID-TRADE AND CX-FROM-CCY = SPACES
+003610         MOVE "FROM CURRENCY CODE IS MISSING" TO CE-REASON
+003620         SET WS-INVALID-TRADE TO TRUE
+003630     END-IF.
+003640     IF WS-VALID-TRADE AND CX-TO-CCY = SPACES
+003650         MOVE "TO CURRENCY CODE IS MISSING" TO CE-REASON
+003660         SET WS-INVALID-TRADE TO TRUE
+003670     END-IF.
+003680     IF WS-INVALID-TRADE
+003690         PERFORM 2900-REJECT-TRADE THRU 2900-EXIT
+003700     END-IF.
+003710 2100-EXIT.
+003720     EXIT.
+003730
+003740******************************************************************
+003750*    2900-REJECT-TRADE - WRITE A REJECTED TRADE TO ERRLIST.
+003760*    CE-REASON MUST BE SET BY THE CALLER BEFORE THIS IS PERFORMED.
+003770******************************************************************
+003780 2900-REJECT-TRADE.
+003790     MOVE CX-TRADE-SEQ TO CE-TRADE-SEQ.
+003800     MOVE CX-FROM-CCY TO CE-FROM-CCY.
+003810     MOVE CX-TO-CCY TO CE-TO-CCY.
+003820     MOVE CX-ORIG-AMT TO CE-ORIG-AMT.
+003830     MOVE CX-RESULT-AMT TO CE-RESULT-AMT.
+003840     WRITE CE-ERROR-RECORD.
+003850     ADD 1 TO WS-REJECT-COUNT.
+003860 2900-EXIT.
+003870     EXIT.
+003880
+003890******************************************************************
+003900*    3000-CALC-TRADE - LOOK UP THE RATE, RUN THE CONVERSION MATH,
+003910*    AND POST THE AUDIT JOURNAL LINE FOR THIS TRADE.
+003920******************************************************************
+003930 3000-CALC-TRADE.
+003940     MOVE CX-TRADE-SEQ TO WS-TRADE-SEQ.
+003950     MOVE CX-FROM-CCY TO WS-FROM-CCY.
+003960     MOVE CX-TO-CCY TO WS-TO-CCY.
+003970     MOVE CX-ORIG-AMT TO WS-ORIG.
+003980     MOVE CX-RESULT-AMT TO WS-RESULT.
+003990     PERFORM 3100-LOOKUP-RATE THRU 3100-EXIT.
+004000     IF WS-VALID-TRADE
+004010         PERFORM 3200-COMPUTE-AMOUNTS THRU 3200-EXIT
+004020     END-IF.
+004030     IF WS-VALID-TRADE
+004040         PERFORM 3300-CHECK-TOLERANCE THRU 3300-EXIT
+004050         PERFORM 3400-WRITE-JOURNAL THRU 3400-EXIT
+004060         PERFORM 3500-WRITE-REPORT-LINE THRU 3500-EXIT
+004070         PERFORM 3600-WRITE-GL-EXTRACT THRU 3600-EXIT
+004080         PERFORM 3700-ACCUM-TOTALS THRU 3700-EXIT
+004090     END-IF.
+004100 3000-EXIT.
+004110     EXIT.
+004120
+004130******************************************************************
+004140*    3100-LOOKUP-RATE - FIND THE MOST RECENT RATE/FEE MASTER
+004150*    RECORD FOR THIS CURRENCY PAIR EFFECTIVE ON OR BEFORE THE RUN
+004160*    DATE.  REPLACES THE OLD MANUAL FEE/MARKUP ENTRY ON THE
+004170*    TRANSACTION RECORD.
+004180******************************************************************
+004190 3100-LOOKUP-RATE.
+004200     MOVE CX-FROM-CCY TO CR-FROM-CCY.
+004210     MOVE CX-TO-CCY TO CR-TO-CCY.
+004220     MOVE WS-RUN-DATE TO CR-EFF-DATE.
+004230     START RATE-FILE KEY IS NOT GREATER THAN CR-RATE-KEY
+004240         INVALID KEY
+004250             MOVE "NO RATE ON FILE FOR PAIR/DATE" TO CE-REASON
+004260             SET WS-INVALID-TRADE TO TRUE
+004270     END-START.
+004280     IF WS-VALID-TRADE
+004290         READ RATE-FILE NEXT RECORD
+004300             AT END
+004310                 MOVE "NO RATE ON FILE FOR PAIR/DATE" TO CE-REASON
+004320                 SET WS-INVALID-TRADE TO TRUE
+004330         END-READ
+004340     END-IF.
+004350     IF WS-VALID-TRADE
+004360             AND (CR-FROM-CCY NOT = CX-FROM-CCY
+004370             OR   CR-TO-CCY NOT = CX-TO-CCY)
+004380         MOVE "NO RATE ON FILE FOR PAIR/DATE" TO CE-REASON
+004390         SET WS-INVALID-TRADE TO TRUE
+004400     END-IF.
+004410     IF WS-VALID-TRADE
+004420         MOVE CR-FEE-PCT TO WS-FEE
+004430         MOVE CR-MUP-PCT TO WS-MUP
+004440     ELSE
+004450         PERFORM 2900-REJECT-TRADE THRU 2900-EXIT
+004460     END-IF.
+004470 3100-EXIT.
+004480     EXIT.
+004490
+004500******************************************************************
+004510*    3200-COMPUTE-AMOUNTS - THE CONVERSION MATH, UNCHANGED FROM
+004520*    THE ORIGINAL INTERACTIVE VERSION, NOW DRIVEN BY THE RATE
+004530*    LOOKED UP IN 3100-LOOKUP-RATE.
+004540******************************************************************
+004550 3200-COMPUTE-AMOUNTS.
+004560     MULTIPLY 100 BY WS-MUP GIVING WS-MUP-OUT.
+004570     ADD WS-RESULT WS-FEE GIVING WS-RESULT-FEE.
+004580     IF WS-RESULT-FEE = ZERO
+004590         MOVE "RESULT PLUS FEE IS ZERO" TO CE-REASON
+004600         SET WS-INVALID-TRADE TO TRUE
+004610         PERFORM 2900-REJECT-TRADE THRU 2900-EXIT
+004620         GO TO 3200-EXIT
+004630     END-IF.
+004640     DIVIDE WS-ORIG BY WS-RESULT-FEE GIVING WS-R2O-MUP.
+004650     IF WS-R2O-MUP = ZERO
+004660         MOVE "RESULT-TO-ORIG MARKUP RATE IS ZERO" TO CE-REASON
+004670         SET WS-INVALID-TRADE TO TRUE
+004680         PERFORM 2900-REJECT-TRADE THRU 2900-EXIT
+004690         GO TO 3200-EXIT
+004700     END-IF.
+004710     DIVIDE 1 BY WS-R2O-MUP GIVING WS-O2R-MUP.
+004720     MULTIPLY WS-R2O-MUP BY WS-MUP GIVING WS-R2O.
+004730     IF WS-R2O = ZERO
+004740         MOVE "RESULT-TO-ORIG EXCHANGE RATE IS ZERO" TO CE-REASON
+004750         SET WS-INVALID-TRADE TO TRUE
+004760         PERFORM 2900-REJECT-TRADE THRU 2900-EXIT
+004770         GO TO 3200-EXIT
+004780     END-IF.
+004790     DIVIDE 1 BY WS-R2O GIVING WS-O2R.
+004800     COMPUTE WS-REVERSE ROUNDED = WS-R2O-MUP * WS-RESULT-FEE
+004810     END-COMPUTE.
+004820 3200-EXIT.
+004830     EXIT.
+004840
+004850******************************************************************
+004860*    3300-CHECK-TOLERANCE - FLAG TRADES WHERE ROUNDING IN THE
+004870*    MARKUP MATH PULLS THE REVERSED AMOUNT TOO FAR FROM THE
+004880*    ORIGINAL AMOUNT TO PASS WITHOUT REVIEW.
+004890******************************************************************
+004900 3300-CHECK-TOLERANCE.
+004910     SET WS-IN-TOLERANCE TO TRUE.
+004920     IF WS-REVERSE > WS-ORIG
+004930         COMPUTE WS-DRIFT-AMT = WS-REVERSE - WS-ORIG
+004940     ELSE
+004950         COMPUTE WS-DRIFT-AMT = WS-ORIG - WS-REVERSE
+004960     END-IF.
+004970     IF WS-DRIFT-AMT > WS-TOLERANCE
+004980         SET WS-OUT-OF-TOLERANCE TO TRUE
+004990         DISPLAY "EXCEPTION - REVERSE DRIFT OVER TOLERANCE, "
+005000                 "TRADE SEQ " WS-TRADE-SEQ
+005010     END-IF.
+005020 3300-EXIT.
+005030     EXIT.
+005040
+005050******************************************************************
+005060*    3400-WRITE-JOURNAL - PERMANENT AUDIT RECORD OF EVERY FIELD
+005070*    COMPUTED FOR THIS TRADE.
+005080******************************************************************
+005090 3400-WRITE-JOURNAL.
+005100     MOVE WS-RUN-DATE TO CJ-RUN-DATE.
+005110     MOVE WS-RUN-TIME TO CJ-RUN-TIME.
+005120     MOVE WS-TRADE-SEQ TO CJ-TRADE-SEQ.
+005130     MOVE WS-FROM-CCY TO CJ-FROM-CCY.
+005140     MOVE WS-TO-CCY TO CJ-TO-CCY.
+005150     MOVE WS-ORIG TO CJ-ORIG.
+005160     MOVE WS-RESULT TO CJ-RESULT.
+005170     MOVE WS-FEE TO CJ-FEE.
+005180     MOVE WS-MUP TO CJ-MUP.
+005190     MOVE WS-RESULT-FEE TO CJ-RESULT-FEE.
+005200     MOVE WS-R2O-MUP TO CJ-R2O-MUP.
+005210     MOVE WS-O2R-MUP TO CJ-O2R-MUP.
+005220     MOVE WS-R2O TO CJ-R2O.
+005230     MOVE WS-O2R TO CJ-O2R.
+005240     MOVE WS-REVERSE TO CJ-REVERSE.
+005250     MOVE WS-DRIFT-AMT TO CJ-DRIFT-AMT.
+005260     MOVE WS-EXCEPTION-SW TO CJ-EXCEPTION-FLAG.
+005270     WRITE CJ-JOURNAL-RECORD.
+005280 3400-EXIT.
+005290     EXIT.
+005300
+005310******************************************************************
+005320*    3500-WRITE-REPORT-LINE - ONE DETAIL LINE ON THE DAILY
+005330*    SETTLEMENT REPORT, STARTING A NEW PAGE WHEN FULL.
+005340******************************************************************
+005350 3500-WRITE-REPORT-LINE.
+005360     IF WS-LINE-COUNT NOT < WS-PAGE-SIZE
+005370         PERFORM 1200-WRITE-HEADERS THRU 1200-EXIT
+005380     END-IF.
+005390     MOVE WS-TRADE-SEQ TO RL-DT-TRADE-SEQ.
+005400     MOVE WS-FROM-CCY TO RL-DT-FROM-CCY.
+005410     MOVE WS-TO-CCY TO RL-DT-TO-CCY.
+005420     MOVE WS-ORIG TO RL-DT-ORIG.
+005430     MOVE WS-RESULT TO RL-DT-RESULT.
+005440     MOVE WS-RESULT-FEE TO RL-DT-RESULT-FEE.
+005450     MOVE WS-REVERSE TO RL-DT-REVERSE.
+005460     MOVE WS-MUP-OUT TO RL-DT-MUP-PCT.
+005470     IF WS-OUT-OF-TOLERANCE
+005480         MOVE "YES" TO RL-DT-EXCP-FLAG
+005490     ELSE
+005500         MOVE SPACES TO RL-DT-EXCP-FLAG
+005510     END-IF.
+005520     WRITE REPORT-RECORD FROM RL-DETAIL-LINE AFTER ADVANCING 1
+005530             LINE.
+005540     ADD 1 TO WS-LINE-COUNT.
+005550 3500-EXIT.
+005560     EXIT.
+005570
+005580******************************************************************
+005590*    3600-WRITE-GL-EXTRACT - ONE FIXED-WIDTH RECORD PER TRADE FOR
+005600*    THE DOWNSTREAM GL POSTING JOB, IN PLACE OF RETYPING THE
+005610*    POSTED AMOUNTS AND RATES BY HAND.
+005620******************************************************************
+005630 3600-WRITE-GL-EXTRACT.
+005640     MOVE WS-TRADE-SEQ TO CG-TRADE-SEQ.
+005650     MOVE WS-FROM-CCY TO CG-FROM-CCY.
+005660     MOVE WS-TO-CCY TO CG-TO-CCY.
+005670     MOVE WS-RESULT-FEE TO CG-POSTED-AMT.
+005680     COMPUTE CG-R2O-RATE ROUNDED = WS-R2O.
+005690     COMPUTE CG-O2R-RATE ROUNDED = WS-O2R.
+005700     MOVE WS-RUN-DATE TO CG-RUN-DATE.
+005710     WRITE CG-GL-RECORD.
+005720 3600-EXIT.
+005730     EXIT.
+005740
+005750******************************************************************
+005760*    3700-ACCUM-TOTALS - ROLL THIS TRADE INTO THE REPORT'S
+005770*    CONTROL TOTALS.
+005780******************************************************************
+005790 3700-ACCUM-TOTALS.
+005800     ADD 1 TO WS-TRADE-COUNT.
+005810     ADD WS-ORIG TO WS-ORIG-TOTAL.
+005820     ADD WS-RESULT-FEE TO WS-RESFEE-TOTAL.
+005830 3700-EXIT.
+005840     EXIT.
+005850
+005860******************************************************************
+005870*    3800-CHECK-CHECKPOINT - EVERY WS-CKPT-INTERVAL TRADES,
+005880*    CHECKPOINT THE LAST TRADE SEQUENCE NUMBER SEEN, WHETHER IT
+005890*    WAS POSTED OR REJECTED TO ERRLIST.  WS-CKPT-INTERVAL IS 1 AND
+005900*    2000-PROCESS-TRANS PERFORMS THIS PARAGRAPH AFTER EVERY TRADE,
+005910*    SO THE CHECKPOINT NEVER TRAILS THE LAST TRADE ACTUALLY
+005920*    HANDLED; OTHERWISE A RESTART'S SKIP TEST AGAINST A STALE
+005930*    WS-RESTART-SEQ COULD REPROCESS (AND REPOST OR RE-REJECT)
+005940*    A TRADE ALREADY HANDLED BEFORE THE LAST CHECKPOINT.
+005950******************************************************************
+005960 3800-CHECK-CHECKPOINT.
+005970     DIVIDE WS-TRADE-COUNT BY WS-CKPT-INTERVAL
+005980         GIVING WS-CKPT-QUOT
+005990         REMAINDER WS-CKPT-REM.
+006000     IF WS-CKPT-REM = ZERO
+006010         PERFORM 7000-WRITE-CHECKPOINT THRU 7000-EXIT
+006020     END-IF.
+006030 3800-EXIT.
+006040     EXIT.
+006050
+006060******************************************************************
+006070*    7000-WRITE-CHECKPOINT - PERSIST THE RESTART POINT AND THE
+006080*    RUNNING CONTROL TOTALS SO A LATER RESTART LEG PICKS UP THE
+006090*    WHOLE DAY'S FIGURES INSTEAD OF JUST ITS OWN TAIL.
+006100******************************************************************
+006110 7000-WRITE-CHECKPOINT.
+006120     MOVE WS-LAST-SEEN-SEQ TO CK-LAST-TRADE-SEQ.
+006130     MOVE WS-RUN-DATE TO CK-CHECKPOINT-DATE.
+006140     ACCEPT WS-CKPT-TIME FROM TIME.
+006150     MOVE WS-CKPT-TIME TO CK-CHECKPOINT-TIME.
+006160     MOVE WS-TRADE-COUNT TO CK-TRADE-COUNT.
+006170     MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT.
+006180     MOVE WS-ORIG-TOTAL TO CK-ORIG-TOTAL.
+006190     MOVE WS-RESFEE-TOTAL TO CK-RESFEE-TOTAL.
+006200     MOVE WS-PAGE-NO TO CK-PAGE-NO.
+006210     WRITE CK-CHECKPOINT-RECORD.
+006220 7000-EXIT.
+006230     EXIT.
+006240
+006250******************************************************************
+006260*    8000-PRINT-TOTALS - CONTROL TOTALS AT THE FOOT OF THE
+006270*    SETTLEMENT REPORT.
+006280******************************************************************
+006290 8000-PRINT-TOTALS.
+006300     MOVE WS-TRADE-COUNT TO RL-TL1-COUNT.
+006310     WRITE REPORT-RECORD FROM RL-TOTAL-LINE-1 AFTER ADVANCING 2
+006320             LINES.
+006330     MOVE WS-ORIG-TOTAL TO RL-TL2-ORIG-TOTAL.
+006340     WRITE REPORT-RECORD FROM RL-TOTAL-LINE-2 AFTER ADVANCING 1
+006350             LINE.
+006360     MOVE WS-RESFEE-TOTAL TO RL-TL3-RESFEE-TOTAL.
+006370     WRITE REPORT-RECORD FROM RL-TOTAL-LINE-3 AFTER ADVANCING 1
+006380             LINE.
+006390 8000-EXIT.
+006400     EXIT.
+006410
+006420******************************************************************
+006430*    9000-TERMINATE - CLOSE FILES AND RETURN TO THE OPERATING
+006440*    SYSTEM.
+006450******************************************************************
+006460 9000-TERMINATE.
+006470     CLOSE TRANS-FILE.
+006480     CLOSE RATE-FILE.
+006490     CLOSE JOURNAL-FILE.
+006500     CLOSE ERROR-FILE.
+006510     CLOSE REPORT-FILE.
+006520     CLOSE GLEXTRACT-FILE.
+006530     CLOSE CHECKPOINT-FILE.
+006540     DISPLAY "BSCALC COMPLETE - " WS-TRADE-COUNT " POSTED, "
+006550             WS-REJECT-COUNT " REJECTED".
+006560 9000-EXIT.
+006570     EXIT.
