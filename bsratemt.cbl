@@ -0,0 +1,164 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. BSRATEMT.
+000120 AUTHOR. D. L. RAMIREZ.
+000130 INSTALLATION. TREASURY SETTLEMENT OPERATIONS.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000200******************************************************************
+000300*    DESCRIPTION..: MAINTAINS RATEMSTR, THE EXCHANGE RATE/FEE
+000400*                   MASTER BSCALC LOOKS UP INSTEAD OF HAVING AN
+000500*                   OPERATOR KEY WS-FEE AND WS-MUP IN BY HAND.
+000600*                   ADDS A NEW RATE RECORD OR UPDATES AN
+000700*                   EXISTING ONE WHEN TREASURY SENDS NEW PRICING.
+000800*    MODIFICATION HISTORY
+000900*    DATE       INIT DESCRIPTION
+001000*    ---------- ---- -------------------------------------------
+001100*    2026-08-09 DLR  INITIAL VERSION - ADD/UPDATE RATE RECORDS.
+001150*    2026-08-09 DLR  WIDENED MARKUP PERCENT TO ALLOW RATES ABOVE
+001160*                    9.999 AND A FOURTH DECIMAL PLACE.
+001170*    2026-08-09 DLR  DROPPED THE FILE STATUS CLAUSE ON RATE-FILE
+001180*                    IN FAVOR OF THE SAME INVALID-KEY-PLUS-SWITCH
+001190*                    CONVENTION BSCALC USES FOR ITS RATE-FILE I/O.
+001200******************************************************************
+001300
+001400 ENVIRONMENT DIVISION.
+001500 CONFIGURATION SECTION.
+001600 SOURCE-COMPUTER. IBM-370.
+001700 OBJECT-COMPUTER. IBM-370.
+001800
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT RATE-FILE
+002200         ASSIGN TO "RATEMSTR"
+002300         ORGANIZATION IS INDEXED
+002400         ACCESS MODE IS DYNAMIC
+002500         RECORD KEY IS CR-RATE-KEY.
+002600
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  RATE-FILE
+003000     LABEL RECORDS ARE STANDARD.
+003100     COPY CXRATE.
+003200
+003300 WORKING-STORAGE SECTION.
+003400******************************************************************
+003500*    SWITCHES
+003600******************************************************************
+003700 01  WS-SWITCHES.
+003800     05  WS-MORE-SW              PIC X(01)   VALUE "Y".
+003900         88  WS-MORE-RECORDS                 VALUE "Y".
+004000     05  WS-ACTION-SW            PIC X(01).
+004100         88  WS-ACTION-ADD                    VALUE "A".
+004200         88  WS-ACTION-UPDATE                 VALUE "U".
+004300         88  WS-ACTION-DELETE                 VALUE "D".
+004400         88  WS-ACTION-QUIT                   VALUE "Q".
+004450     05  WS-FOUND-SW             PIC X(01)   VALUE "N".
+004460         88  WS-RATE-FOUND                    VALUE "Y".
+004470         88  WS-RATE-NOTFND                   VALUE "N".
+004900
+005000 PROCEDURE DIVISION.
+005100******************************************************************
+005200*    0000-MAINLINE - ACCEPT TRANSACTIONS FROM TREASURY UNTIL
+005300*    THE OPERATOR KEYS Q TO QUIT.
+005400******************************************************************
+005500 0000-MAINLINE.
+005600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005700     PERFORM 2000-MAINTAIN-RATE THRU 2000-EXIT
+005800         UNTIL NOT WS-MORE-RECORDS.
+005900     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+006000     STOP RUN.
+006100
+006200 1000-INITIALIZE.
+006300     OPEN I-O RATE-FILE.
+006400 1000-EXIT.
+006500     EXIT.
+006600
+006700******************************************************************
+006800*    2000-MAINTAIN-RATE - ONE ADD/UPDATE/DELETE TRANSACTION.
+006900******************************************************************
+007000 2000-MAINTAIN-RATE.
+007100     DISPLAY "A-ADD  U-UPDATE  D-DELETE  Q-QUIT : ".
+007200     ACCEPT WS-ACTION-SW.
+007300     IF WS-ACTION-QUIT
+007400         MOVE "N" TO WS-MORE-SW
+007500         GO TO 2000-EXIT
+007600     END-IF.
+007700     DISPLAY "FROM CURRENCY (ISO 4217) : ".
+007800     ACCEPT CR-FROM-CCY.
+007900     DISPLAY "TO CURRENCY (ISO 4217) : ".
+008000     ACCEPT CR-TO-CCY.
+008100     DISPLAY "EFFECTIVE DATE (CCYYMMDD) : ".
+008200     ACCEPT CR-EFF-DATE.
+008300     EVALUATE TRUE
+008400         WHEN WS-ACTION-ADD
+008500             PERFORM 2100-ADD-RATE THRU 2100-EXIT
+008600         WHEN WS-ACTION-UPDATE
+008700             PERFORM 2200-UPDATE-RATE THRU 2200-EXIT
+008800         WHEN WS-ACTION-DELETE
+008900             PERFORM 2300-DELETE-RATE THRU 2300-EXIT
+009000         WHEN OTHER
+009100             DISPLAY "INVALID ACTION CODE - IGNORED"
+009200     END-EVALUATE.
+009300 2000-EXIT.
+009400     EXIT.
+009500
+009600******************************************************************
+009700*    2100-ADD-RATE - WRITE A NEW RATE/FEE MASTER RECORD.
+009800******************************************************************
+009900 2100-ADD-RATE.
+010000     DISPLAY "FEE PERCENT (0.00 - 9.99) : ".
+010100     ACCEPT CR-FEE-PCT.
+010200     DISPLAY "MARKUP PERCENT (00.0000 - 99.9999) : ".
+010300     ACCEPT CR-MUP-PCT.
+010500     WRITE CR-RATE-RECORD
+010600         INVALID KEY
+010700             DISPLAY "RATE ALREADY ON FILE FOR THAT PAIR/DATE"
+010800         NOT INVALID KEY
+010900             DISPLAY "RATE RECORD ADDED"
+011000     END-WRITE.
+011100 2100-EXIT.
+011200     EXIT.
+011300
+011400******************************************************************
+011500*    2200-UPDATE-RATE - REWRITE AN EXISTING RATE/FEE RECORD.
+011600******************************************************************
+011700 2200-UPDATE-RATE.
+011750     SET WS-RATE-NOTFND TO TRUE.
+011800     READ RATE-FILE
+011900         INVALID KEY
+012000             DISPLAY "NO RATE ON FILE FOR THAT PAIR/DATE"
+012050         NOT INVALID KEY
+012060             SET WS-RATE-FOUND TO TRUE
+012100     END-READ.
+012200     IF WS-RATE-FOUND
+012300         DISPLAY "FEE PERCENT (0.00 - 9.99) : "
+012400         ACCEPT CR-FEE-PCT
+012500         DISPLAY "MARKUP PERCENT (00.0000 - 99.9999) : "
+012600         ACCEPT CR-MUP-PCT
+012700         REWRITE CR-RATE-RECORD
+012800             INVALID KEY
+012900                 DISPLAY "REWRITE FAILED FOR THAT PAIR/DATE"
+013000             NOT INVALID KEY
+013100                 DISPLAY "RATE RECORD UPDATED"
+013200         END-REWRITE
+013300     END-IF.
+013400 2200-EXIT.
+013500     EXIT.
+013600
+013700******************************************************************
+013800*    2300-DELETE-RATE - REMOVE A SUPERSEDED RATE/FEE RECORD.
+013900******************************************************************
+014000 2300-DELETE-RATE.
+014100     DELETE RATE-FILE
+014200         INVALID KEY
+014300             DISPLAY "NO RATE ON FILE FOR THAT PAIR/DATE"
+014400         NOT INVALID KEY
+014500             DISPLAY "RATE RECORD DELETED"
+014600     END-DELETE.
+014700 2300-EXIT.
+014800     EXIT.
+014900
+015000 9000-TERMINATE.
+015100     CLOSE RATE-FILE.
+015200 9000-EXIT.
+015300     EXIT.
